@@ -6,48 +6,385 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRAIN-FILE ASSIGN TO 'train.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAIN-KEY.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'train-chkpt.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO 'train-reject.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT STATION-FILE ASSIGN TO 'station.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT STATION-XREF-FILE ASSIGN TO 'station-xref.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT DELAY-FILE ASSIGN TO 'delay-log.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD TRAIN-FILE
-           RECORD IS VARYING IN SIZE FROM 19 TO 29 CHARACTERS
+           RECORD IS VARYING IN SIZE FROM 21 TO 51 CHARACTERS
                DEPENDING ON TRAIN-RECORD-LENGTH.
-       01 TRAIN-RECORD.
-           05 TRAIN-TYPE          PIC X(3).
-           05 DESTINA             PIC X(12).
-           05 TRAIN-TIME.
-               10 TRAIN-HOUR      PIC 99.
-               10 TRAIN-MINUTES   PIC 99.
-           05 NUMBER-OF-STOPS     PIC X(8).
+           COPY TRNREC.
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJ-TRAIN-TYPE          PIC X(3).
+           05 REJ-DESTINA             PIC X(12).
+           05 REJ-TRAIN-HOUR          PIC X(2).
+           05 REJ-TRAIN-MINUTES       PIC X(2).
+           05 REJ-NUMBER-OF-STOPS     PIC X(2).
+           05 REJ-REASON-CODE         PIC X(10).
+
+       FD STATION-FILE.
+           COPY STATNREC.
+
+       FD STATION-XREF-FILE.
+       01 STATION-XREF-RECORD.
+           05 XREF-TRAIN-TYPE         PIC X(3).
+           05 XREF-DESTINA            PIC X(12).
+           05 XREF-TRAIN-HOUR         PIC X(2).
+           05 XREF-TRAIN-MINUTES      PIC X(2).
+           05 XREF-REASON-CODE        PIC X(14).
+
+       FD DELAY-FILE.
+           COPY DELAYREC.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHK-RECORD-COUNT        PIC 9(6).
+           05 CHK-TRAIN-TYPE          PIC X(3).
+           05 CHK-TRAIN-HOUR          PIC 99.
+           05 CHK-TRAIN-MINUTES       PIC 99.
 
        WORKING-STORAGE SECTION.
        01  TRAIN-RECORD-LENGTH         PIC 9(2) COMP.
-       01  WS-NUMBER-OF-STOPS-LENGTH   PIC 9(2).
        01  WS-END-OF-FILE              PIC X VALUE 'N'.
            88 EOF               VALUE 'Y'.
            88 NOT-EOF           VALUE 'N'.
 
+       01  WS-RECORD-STATUS            PIC X VALUE 'V'.
+           88 VALID-RECORD     VALUE 'V'.
+           88 INVALID-RECORD   VALUE 'I'.
+
+       01  WS-REJECT-REASON            PIC X(10) VALUE SPACES.
+       01  WS-XREF-REASON-CODE         PIC X(14) VALUE 'UNKNOWN-DESTIN'.
+
+       01  WS-MAX-STATIONS             PIC 9(4) VALUE 200.
+       01  WS-STATION-COUNT            PIC 9(4) VALUE 0.
+       01  WS-STATION-TABLE.
+           05 WS-STATION-ENTRY OCCURS 0 TO 200 TIMES
+               DEPENDING ON WS-STATION-COUNT
+               INDEXED BY STN-IDX.
+               10 WS-STATION-NAME      PIC X(12).
+       01  WS-STATION-FOUND            PIC X VALUE 'N'.
+           88 STATION-FOUND    VALUE 'Y'.
+           88 STATION-NOT-FOUND VALUE 'N'.
+
+       01  WS-MAX-DELAYS               PIC 9(4) VALUE 300.
+       01  WS-DELAY-COUNT              PIC 9(4) VALUE 0.
+       01  WS-DELAY-TABLE.
+           05 WS-DELAY-ENTRY OCCURS 0 TO 300 TIMES
+               DEPENDING ON WS-DELAY-COUNT
+               INDEXED BY DLY-IDX.
+               10 WS-DLY-TYPE          PIC X(3).
+               10 WS-DLY-HOUR          PIC 99.
+               10 WS-DLY-MINUTES       PIC 99.
+               10 WS-DLY-DELAY-MINS    PIC 9(3).
+               10 WS-DLY-STATUS        PIC X(9).
+                   88 WS-DLY-CANCELLED VALUE 'CANCELLED'.
+       01  WS-DELAY-FOUND               PIC X VALUE 'N'.
+           88 DELAY-FOUND       VALUE 'Y'.
+           88 DELAY-NOT-FOUND   VALUE 'N'.
+       01  WS-ESTIMATED-TIME            PIC 9(4).
+       01  WS-EST-HOUR                  PIC 99.
+       01  WS-EST-MINUTES               PIC 99.
+       01  WS-EST-TOTAL-MINUTES         PIC 9(5).
+
+       01  WS-CHECKPOINT-STATUS         PIC XX.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4) VALUE 50.
+       01  WS-RECORD-COUNT              PIC 9(6) VALUE 0.
+       01  WS-RESTART-ANSWER            PIC X VALUE 'N'.
+           88 RESTART-REQUESTED VALUE 'Y' 'y'.
+       01  WS-RESTART-HONORED           PIC X VALUE 'N'.
+           88 RESTART-HONORED   VALUE 'Y'.
+           88 RESTART-NOT-HONORED VALUE 'N'.
+
        PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0500-LOAD-STATIONS
+           PERFORM 0700-LOAD-DELAYS
+           DISPLAY "Restart from last checkpoint? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-RESTART-ANSWER
            OPEN INPUT TRAIN-FILE
+           IF RESTART-REQUESTED
+               PERFORM 0800-RESTART-FROM-CHECKPOINT
+           END-IF
+           IF RESTART-HONORED
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND STATION-XREF-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT STATION-XREF-FILE
+           END-IF
+           PERFORM UNTIL EOF
+               PERFORM 1000-READ-TRAIN
+               IF NOT-EOF
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM 2000-VALIDATE-TRAIN
+                   IF VALID-RECORD
+                       PERFORM 2600-CHECK-STATION
+                       PERFORM 2700-FIND-DELAY
+                       PERFORM 3000-DISPLAY-TRAIN
+                   ELSE
+                       PERFORM 3500-WRITE-REJECT
+                   END-IF
+                   IF FUNCTION MOD (WS-RECORD-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM 1500-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE TRAIN-FILE
+           CLOSE REJECT-FILE
+           CLOSE STATION-XREF-FILE
+           STOP RUN.
+
+      * Lets a rerun after an abend skip straight back to where the
+      * last checkpoint left off instead of re-validating and
+      * re-displaying every train from the top of the file again.
+      * Sets WS-RESTART-HONORED so 0000-MAIN knows whether the
+      * checkpoint position actually took (EXTEND the reject/xref
+      * files) or this turned into a full reread (OUTPUT - truncate
+      * - them instead, since every record is about to be redone).
+       0800-RESTART-FROM-CHECKPOINT.
+           SET RESTART-NOT-HONORED TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       DISPLAY "No checkpoint record found; "
+                               "reading from start."
+                   NOT AT END
+                       MOVE CHK-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CHK-TRAIN-TYPE TO TRAIN-TYPE
+                       MOVE CHK-TRAIN-HOUR TO TRAIN-HOUR
+                       MOVE CHK-TRAIN-MINUTES TO TRAIN-MINUTES
+                       START TRAIN-FILE KEY IS GREATER THAN TRAIN-KEY
+                           INVALID KEY
+                               DISPLAY "Checkpoint position not "
+                                       "found; reading from start."
+                               MOVE 0 TO WS-RECORD-COUNT
+                               PERFORM 0810-REOPEN-FROM-START
+                           NOT INVALID KEY
+                               SET RESTART-HONORED TO TRUE
+                       END-START
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No checkpoint file found; reading from "
+                       "start."
+           END-IF.
+
+      * A failed START leaves the file's position indicator
+      * undefined - close and reopen so the next READ NEXT RECORD
+      * is guaranteed to resume at the first record, making the
+      * "reading from start" message above actually true.
+       0810-REOPEN-FROM-START.
+           CLOSE TRAIN-FILE
+           OPEN INPUT TRAIN-FILE.
+
+      * Snapshots the last record processed so 0800-RESTART-FROM-
+      * CHECKPOINT has somewhere to resume from on the next run.
+       1500-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CHK-RECORD-COUNT
+           MOVE TRAIN-TYPE TO CHK-TRAIN-TYPE
+           MOVE TRAIN-HOUR TO CHK-TRAIN-HOUR
+           MOVE TRAIN-MINUTES TO CHK-TRAIN-MINUTES
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      * Loads the station master into memory once so each train
+      * record can be checked with a simple table search instead
+      * of reopening station.dat for every line of the schedule.
+       0500-LOAD-STATIONS.
+           OPEN INPUT STATION-FILE
            PERFORM UNTIL EOF
-               READ TRAIN-FILE INTO TRAIN-RECORD
+               READ STATION-FILE INTO STATION-RECORD
                    AT END
                        MOVE 'Y' TO WS-END-OF-FILE
                    NOT AT END
-                       MOVE FUNCTION LENGTH 
-                                    (FUNCTION TRIM(NUMBER-OF-STOPS)) TO 
-                                     WS-NUMBER-OF-STOPS-LENGTH
-                DISPLAY "Train Type: " TRAIN-TYPE
-                DISPLAY "Destination: " DESTINA
-                DISPLAY "Train Time: " TRAIN-HOUR ":" TRAIN-MINUTES
-                DISPLAY "Number of Stops: " NUMBER-OF-STOPS
-                DISPLAY "Length of Number of Stops: " 
-                        WS-NUMBER-OF-STOPS-LENGTH
-                DISPLAY "------------------------------"
-                END-READ
+                       IF WS-STATION-COUNT < WS-MAX-STATIONS
+                           ADD 1 TO WS-STATION-COUNT
+                           MOVE STATION-NAME
+                               TO WS-STATION-NAME (WS-STATION-COUNT)
+                       ELSE
+                           DISPLAY "WARNING: station.dat exceeds "
+                               WS-MAX-STATIONS
+                               " entries; remaining stations "
+                               "ignored."
+                       END-IF
+               END-READ
            END-PERFORM
-           CLOSE TRAIN-FILE.
-           STOP RUN.
+           CLOSE STATION-FILE
+           MOVE 'N' TO WS-END-OF-FILE.
+
+      * Flags any DESTINA that doesn't match a known station so
+      * ops can fix train.dat before the board goes out with a
+      * typo'd destination on it.
+       2600-CHECK-STATION.
+           SET STATION-NOT-FOUND TO TRUE
+           SET STN-IDX TO 1
+           SEARCH WS-STATION-ENTRY
+               AT END
+                   SET STATION-NOT-FOUND TO TRUE
+               WHEN WS-STATION-NAME (STN-IDX) = DESTINA
+                   SET STATION-FOUND TO TRUE
+           END-SEARCH
+           IF STATION-NOT-FOUND
+               PERFORM 3600-WRITE-STATION-XREF
+           END-IF.
+
+      * Loads the delay log into memory once so the display loop
+      * can overlay actual/estimated status without re-reading
+      * delay-log.dat for every scheduled train.
+       0700-LOAD-DELAYS.
+           OPEN INPUT DELAY-FILE
+           PERFORM UNTIL EOF
+               READ DELAY-FILE INTO DELAY-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       IF WS-DELAY-COUNT < WS-MAX-DELAYS
+                           ADD 1 TO WS-DELAY-COUNT
+                           MOVE DELAY-TRAIN-TYPE
+                               TO WS-DLY-TYPE (WS-DELAY-COUNT)
+                           MOVE DELAY-TRAIN-HOUR
+                               TO WS-DLY-HOUR (WS-DELAY-COUNT)
+                           MOVE DELAY-TRAIN-MINUTES
+                               TO WS-DLY-MINUTES (WS-DELAY-COUNT)
+                           MOVE DELAY-MINUTES
+                               TO WS-DLY-DELAY-MINS (WS-DELAY-COUNT)
+                           MOVE DELAY-STATUS
+                               TO WS-DLY-STATUS (WS-DELAY-COUNT)
+                       ELSE
+                           DISPLAY "WARNING: delay-log.dat exceeds "
+                               WS-MAX-DELAYS
+                               " entries; remaining delays ignored."
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DELAY-FILE
+           MOVE 'N' TO WS-END-OF-FILE.
+
+      * Looks up the current train (identified by type + scheduled
+      * time) in the delay log and, when delayed, works out the
+      * estimated departure time for the display.
+       2700-FIND-DELAY.
+           SET DELAY-NOT-FOUND TO TRUE
+           SET DLY-IDX TO 1
+           SEARCH WS-DELAY-ENTRY
+               AT END
+                   SET DELAY-NOT-FOUND TO TRUE
+               WHEN WS-DLY-TYPE (DLY-IDX) = TRAIN-TYPE
+                   AND WS-DLY-HOUR (DLY-IDX) = TRAIN-HOUR
+                   AND WS-DLY-MINUTES (DLY-IDX) = TRAIN-MINUTES
+                   SET DELAY-FOUND TO TRUE
+           END-SEARCH
+           IF DELAY-FOUND
+               COMPUTE WS-EST-TOTAL-MINUTES =
+                   (TRAIN-HOUR * 60) + TRAIN-MINUTES
+                   + WS-DLY-DELAY-MINS (DLY-IDX)
+               COMPUTE WS-EST-HOUR =
+                   FUNCTION MOD (WS-EST-TOTAL-MINUTES / 60, 24)
+               COMPUTE WS-EST-MINUTES =
+                   FUNCTION MOD (WS-EST-TOTAL-MINUTES, 60)
+           END-IF.
+
+       1000-READ-TRAIN.
+           READ TRAIN-FILE NEXT RECORD INTO TRAIN-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+
+      * Checks each field the platform staff have been bitten by
+      * bad hand-edits on - out-of-range times, blank types and
+      * a non-numeric stop count - before it ever reaches a display.
+       2000-VALIDATE-TRAIN.
+           SET VALID-RECORD TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF TRAIN-HOUR IS NOT NUMERIC
+                   OR TRAIN-HOUR > 23
+               SET INVALID-RECORD TO TRUE
+               MOVE 'BAD-HOUR' TO WS-REJECT-REASON
+           ELSE
+               IF TRAIN-MINUTES IS NOT NUMERIC
+                       OR TRAIN-MINUTES > 59
+                   SET INVALID-RECORD TO TRUE
+                   MOVE 'BAD-MINUTE' TO WS-REJECT-REASON
+               ELSE
+                   IF TRAIN-TYPE = SPACES
+                       SET INVALID-RECORD TO TRUE
+                       MOVE 'BAD-TYPE' TO WS-REJECT-REASON
+                   ELSE
+                       IF NUMBER-OF-STOPS IS NOT NUMERIC
+                               OR NUMBER-OF-STOPS > 10
+                           SET INVALID-RECORD TO TRUE
+                           MOVE 'BAD-STOPS' TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-DISPLAY-TRAIN.
+           DISPLAY "Train Type: " TRAIN-TYPE
+           DISPLAY "Destination: " DESTINA
+           DISPLAY "Scheduled Time: " TRAIN-HOUR ":" TRAIN-MINUTES
+           IF DELAY-FOUND
+               IF WS-DLY-CANCELLED (DLY-IDX)
+                   DISPLAY "Status: CANCELLED"
+               ELSE
+                   DISPLAY "Status: " WS-DLY-STATUS (DLY-IDX)
+                   DISPLAY "Estimated Time: " WS-EST-HOUR ":"
+                           WS-EST-MINUTES
+               END-IF
+           ELSE
+               DISPLAY "Status: ON-TIME"
+           END-IF
+           DISPLAY "Number of Stops: " NUMBER-OF-STOPS
+           PERFORM VARYING STOPS-IDX FROM 1 BY 1
+               UNTIL STOPS-IDX > NUMBER-OF-STOPS
+               DISPLAY "  Stop: " STOP-STATION (STOPS-IDX)
+           END-PERFORM
+           DISPLAY "------------------------------".
+
+       3500-WRITE-REJECT.
+           MOVE TRAIN-TYPE TO REJ-TRAIN-TYPE
+           MOVE DESTINA TO REJ-DESTINA
+           MOVE TRAIN-HOUR TO REJ-TRAIN-HOUR
+           MOVE TRAIN-MINUTES TO REJ-TRAIN-MINUTES
+           MOVE NUMBER-OF-STOPS TO REJ-NUMBER-OF-STOPS
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE
+           WRITE REJECT-RECORD.
+
+       3600-WRITE-STATION-XREF.
+           MOVE TRAIN-TYPE TO XREF-TRAIN-TYPE
+           MOVE DESTINA TO XREF-DESTINA
+           MOVE TRAIN-HOUR TO XREF-TRAIN-HOUR
+           MOVE TRAIN-MINUTES TO XREF-TRAIN-MINUTES
+           MOVE WS-XREF-REASON-CODE TO XREF-REASON-CODE
+           WRITE STATION-XREF-RECORD.
 
