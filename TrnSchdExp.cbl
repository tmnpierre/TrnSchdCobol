@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TrnSchdExp.
+       AUTHOR. Pierre.
+
+      *====================================================*
+      * Reads train.dat and writes the schedule out as a    *
+      * CSV file and a JSON array so the web team's nightly  *
+      * feed job can publish it without anyone re-typing the *
+      * job log by hand.                                     *
+      *====================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN-FILE ASSIGN TO 'train.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAIN-KEY.
+
+           SELECT CSV-FILE ASSIGN TO 'schedule.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT JSON-FILE ASSIGN TO 'schedule.json'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRAIN-FILE
+           RECORD IS VARYING IN SIZE FROM 21 TO 51 CHARACTERS
+               DEPENDING ON TRAIN-RECORD-LENGTH.
+           COPY TRNREC.
+
+       FD CSV-FILE.
+       01 CSV-LINE                 PIC X(80).
+
+       FD JSON-FILE.
+       01 JSON-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  TRAIN-RECORD-LENGTH         PIC 9(2) COMP.
+       01  WS-END-OF-FILE              PIC X VALUE 'N'.
+           88 EOF               VALUE 'Y'.
+           88 NOT-EOF           VALUE 'N'.
+
+       01  WS-RECORD-STATUS            PIC X VALUE 'V'.
+           88 VALID-RECORD     VALUE 'V'.
+           88 INVALID-RECORD   VALUE 'I'.
+
+       01  WS-RECORD-COUNT             PIC 9(4) VALUE 0.
+       01  WS-HHMM                     PIC X(5).
+       01  WS-STOP-COUNT-DISP          PIC Z9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRAIN-FILE
+           OPEN OUTPUT CSV-FILE
+           OPEN OUTPUT JSON-FILE
+           MOVE 'TYPE,DESTINATION,TIME,STOPS' TO CSV-LINE
+           WRITE CSV-LINE
+           MOVE '[' TO JSON-LINE
+           WRITE JSON-LINE
+           PERFORM UNTIL EOF
+               PERFORM 1000-READ-TRAIN
+               IF NOT-EOF
+                   PERFORM 1100-VALIDATE-TRAIN
+                   IF VALID-RECORD
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 2000-WRITE-CSV-LINE
+                       PERFORM 2500-WRITE-JSON-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE ']' TO JSON-LINE
+           WRITE JSON-LINE
+           CLOSE TRAIN-FILE
+           CLOSE CSV-FILE
+           CLOSE JSON-FILE
+           STOP RUN.
+
+       1000-READ-TRAIN.
+           READ TRAIN-FILE INTO TRAIN-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+
+      * Same field checks as TrnSchd.cbl's 2000-VALIDATE-TRAIN -
+      * a malformed record must not reach the public CSV/JSON feed
+      * any more than it reaches the job-log display.
+       1100-VALIDATE-TRAIN.
+           SET VALID-RECORD TO TRUE
+           IF TRAIN-HOUR IS NOT NUMERIC
+                   OR TRAIN-HOUR > 23
+               SET INVALID-RECORD TO TRUE
+           ELSE
+               IF TRAIN-MINUTES IS NOT NUMERIC
+                       OR TRAIN-MINUTES > 59
+                   SET INVALID-RECORD TO TRUE
+               ELSE
+                   IF TRAIN-TYPE = SPACES
+                       SET INVALID-RECORD TO TRUE
+                   ELSE
+                       IF NUMBER-OF-STOPS IS NOT NUMERIC
+                               OR NUMBER-OF-STOPS > 10
+                           SET INVALID-RECORD TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       1500-FORMAT-TIME.
+           MOVE SPACES TO WS-HHMM
+           STRING TRAIN-HOUR ':' TRAIN-MINUTES
+               DELIMITED BY SIZE INTO WS-HHMM.
+
+       2000-WRITE-CSV-LINE.
+           PERFORM 1500-FORMAT-TIME
+           MOVE NUMBER-OF-STOPS TO WS-STOP-COUNT-DISP
+           MOVE SPACES TO CSV-LINE
+           STRING FUNCTION TRIM(TRAIN-TYPE) ','
+                  FUNCTION TRIM(DESTINA) ','
+                  WS-HHMM ','
+                  FUNCTION TRIM(WS-STOP-COUNT-DISP)
+                  DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       2500-WRITE-JSON-LINE.
+           PERFORM 1500-FORMAT-TIME
+           MOVE NUMBER-OF-STOPS TO WS-STOP-COUNT-DISP
+           MOVE SPACES TO JSON-LINE
+           IF WS-RECORD-COUNT = 1
+               STRING '  {"type":"' FUNCTION TRIM(TRAIN-TYPE)
+                      '","destination":"' FUNCTION TRIM(DESTINA)
+                      '","time":"' WS-HHMM
+                      '","stops":' FUNCTION TRIM(WS-STOP-COUNT-DISP)
+                      '}'
+                      DELIMITED BY SIZE INTO JSON-LINE
+           ELSE
+               STRING '  ,{"type":"' FUNCTION TRIM(TRAIN-TYPE)
+                      '","destination":"' FUNCTION TRIM(DESTINA)
+                      '","time":"' WS-HHMM
+                      '","stops":' FUNCTION TRIM(WS-STOP-COUNT-DISP)
+                      '}'
+                      DELIMITED BY SIZE INTO JSON-LINE
+           END-IF
+           WRITE JSON-LINE.
