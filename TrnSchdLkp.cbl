@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TrnSchdLkp.
+       AUTHOR. Pierre.
+
+      *====================================================*
+      * Direct lookup against the indexed train.dat keyed   *
+      * on TRAIN-TYPE + TRAIN-TIME - answers "when does the  *
+      * 14:30 to Kingston run" with one READ instead of a    *
+      * full scan of the schedule.                            *
+      *====================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN-FILE ASSIGN TO 'train.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TRAIN-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRAIN-FILE
+           RECORD IS VARYING IN SIZE FROM 21 TO 51 CHARACTERS
+               DEPENDING ON TRAIN-RECORD-LENGTH.
+           COPY TRNREC.
+
+       WORKING-STORAGE SECTION.
+       01  TRAIN-RECORD-LENGTH         PIC 9(2) COMP.
+       01  WS-FILE-STATUS              PIC XX.
+
+       01  WS-LOOKUP-TYPE              PIC X(3).
+       01  WS-LOOKUP-HOUR              PIC 99.
+       01  WS-LOOKUP-MINUTES           PIC 99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "Train type (3 chars): " WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-TYPE
+           DISPLAY "Departure hour (00-23): " WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-HOUR
+           DISPLAY "Departure minute (00-59): " WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-MINUTES
+           PERFORM 1000-LOOKUP-TRAIN
+           STOP RUN.
+
+       1000-LOOKUP-TRAIN.
+           MOVE WS-LOOKUP-TYPE TO TRAIN-TYPE
+           MOVE WS-LOOKUP-HOUR TO TRAIN-HOUR
+           MOVE WS-LOOKUP-MINUTES TO TRAIN-MINUTES
+           OPEN INPUT TRAIN-FILE
+           READ TRAIN-FILE
+               KEY IS TRAIN-KEY
+               INVALID KEY
+                   IF WS-FILE-STATUS = '23'
+                       DISPLAY "No train found for that type/time."
+                   ELSE
+                       DISPLAY "Lookup failed - file status: "
+                           WS-FILE-STATUS
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM 2000-DISPLAY-TRAIN
+           END-READ
+           CLOSE TRAIN-FILE.
+
+       2000-DISPLAY-TRAIN.
+           DISPLAY "Train Type: " TRAIN-TYPE
+           DISPLAY "Destination: " DESTINA
+           DISPLAY "Train Time: " TRAIN-HOUR ":" TRAIN-MINUTES
+           DISPLAY "Number of Stops: " NUMBER-OF-STOPS.
