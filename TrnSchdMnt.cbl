@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TrnSchdMnt.
+       AUTHOR. Pierre.
+
+      *====================================================*
+      * Applies add/change/delete transactions to train.dat *
+      * so ops no longer has to open the raw data file in an *
+      * editor every time a train is added or dropped.        *
+      *====================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN-FILE ASSIGN TO 'train.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TRAIN-KEY
+               FILE STATUS IS WS-TRAIN-STATUS.
+
+           SELECT TXN-FILE ASSIGN TO 'train-txn.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT TXN-LOG-FILE ASSIGN TO 'train-txn-log.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRAIN-FILE
+           RECORD IS VARYING IN SIZE FROM 21 TO 51 CHARACTERS
+               DEPENDING ON TRAIN-RECORD-LENGTH.
+           COPY TRNREC.
+
+       FD TXN-FILE
+           RECORD IS VARYING IN SIZE FROM 22 TO 52 CHARACTERS
+               DEPENDING ON TXN-RECORD-LENGTH.
+       01 TXN-RECORD.
+           05 TXN-ACTION           PIC X(1).
+               88 TXN-ADD          VALUE 'A'.
+               88 TXN-CHANGE       VALUE 'C'.
+               88 TXN-DELETE       VALUE 'D'.
+           05 TXN-TYPE             PIC X(3).
+           05 TXN-DESTINA          PIC X(12).
+           05 TXN-HOUR             PIC 99.
+           05 TXN-MINUTES          PIC 99.
+           05 TXN-STOP-COUNT       PIC 9(2).
+           05 TXN-STOPS            OCCURS 0 TO 10 TIMES
+                                    DEPENDING ON TXN-STOP-COUNT
+                                    INDEXED BY TXN-STOPS-IDX.
+               10 TXN-STOP-STATION PIC X(3).
+
+       FD TXN-LOG-FILE.
+       01 TXN-LOG-RECORD.
+           05 LOG-ACTION            PIC X(1).
+           05 LOG-TYPE               PIC X(3).
+           05 LOG-HOUR               PIC 99.
+           05 LOG-MINUTES            PIC 99.
+           05 LOG-RESULT             PIC X(8).
+           05 LOG-REASON             PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  TRAIN-RECORD-LENGTH          PIC 9(2) COMP.
+       01  TXN-RECORD-LENGTH            PIC 9(2) COMP.
+       01  WS-TRAIN-STATUS              PIC XX.
+       01  WS-END-OF-FILE               PIC X VALUE 'N'.
+           88 EOF               VALUE 'Y'.
+           88 NOT-EOF           VALUE 'N'.
+
+       01  WS-RECORD-STATUS             PIC X VALUE 'V'.
+           88 VALID-RECORD      VALUE 'V'.
+           88 INVALID-RECORD    VALUE 'I'.
+       01  WS-TXN-REASON                PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O TRAIN-FILE
+           OPEN INPUT TXN-FILE
+           OPEN OUTPUT TXN-LOG-FILE
+           PERFORM UNTIL EOF
+               PERFORM 1000-READ-TXN
+               IF NOT-EOF
+                   PERFORM 1100-VALIDATE-TXN
+                   IF VALID-RECORD
+                       PERFORM 2000-APPLY-TXN
+                   ELSE
+                       PERFORM 2950-LOG-VALIDATION-FAILURE
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE TRAIN-FILE
+           CLOSE TXN-FILE
+           CLOSE TXN-LOG-FILE
+           STOP RUN.
+
+       1000-READ-TXN.
+           READ TXN-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+
+      * Same field checks as TrnSchd.cbl's 2000-VALIDATE-TRAIN,
+      * run before TXN-STOP-COUNT is ever used as a table bound -
+      * a bad hand-edited transaction must be rejected here, not
+      * applied to the live indexed file or walked off the end of
+      * the TXN-STOPS table.
+       1100-VALIDATE-TXN.
+           SET VALID-RECORD TO TRUE
+           MOVE SPACES TO WS-TXN-REASON
+           IF TXN-HOUR IS NOT NUMERIC
+                   OR TXN-HOUR > 23
+               SET INVALID-RECORD TO TRUE
+               MOVE 'BAD-HOUR' TO WS-TXN-REASON
+           ELSE
+               IF TXN-MINUTES IS NOT NUMERIC
+                       OR TXN-MINUTES > 59
+                   SET INVALID-RECORD TO TRUE
+                   MOVE 'BAD-MINUTE' TO WS-TXN-REASON
+               ELSE
+                   IF TXN-TYPE = SPACES
+                       SET INVALID-RECORD TO TRUE
+                       MOVE 'BAD-TYPE' TO WS-TXN-REASON
+                   ELSE
+                       IF TXN-STOP-COUNT IS NOT NUMERIC
+                               OR TXN-STOP-COUNT > 10
+                           SET INVALID-RECORD TO TRUE
+                           MOVE 'BAD-STOPS' TO WS-TXN-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2000-APPLY-TXN.
+           EVALUATE TRUE
+               WHEN TXN-ADD
+                   PERFORM 2100-APPLY-ADD
+               WHEN TXN-CHANGE
+                   PERFORM 2200-APPLY-CHANGE
+               WHEN TXN-DELETE
+                   PERFORM 2300-APPLY-DELETE
+               WHEN OTHER
+                   PERFORM 2900-LOG-UNKNOWN-ACTION
+           END-EVALUATE.
+
+       2100-APPLY-ADD.
+           MOVE TXN-TYPE TO TRAIN-TYPE
+           MOVE TXN-HOUR TO TRAIN-HOUR
+           MOVE TXN-MINUTES TO TRAIN-MINUTES
+           MOVE TXN-DESTINA TO DESTINA
+           MOVE TXN-STOP-COUNT TO NUMBER-OF-STOPS
+           PERFORM VARYING TXN-STOPS-IDX FROM 1 BY 1
+               UNTIL TXN-STOPS-IDX > TXN-STOP-COUNT
+               MOVE TXN-STOP-STATION (TXN-STOPS-IDX)
+                   TO STOP-STATION (TXN-STOPS-IDX)
+           END-PERFORM
+           COMPUTE TRAIN-RECORD-LENGTH = 21 + (NUMBER-OF-STOPS * 3)
+           WRITE TRAIN-RECORD
+               INVALID KEY
+                   PERFORM 2910-LOG-FAILURE
+               NOT INVALID KEY
+                   PERFORM 2920-LOG-SUCCESS
+           END-WRITE.
+
+       2200-APPLY-CHANGE.
+           MOVE TXN-TYPE TO TRAIN-TYPE
+           MOVE TXN-HOUR TO TRAIN-HOUR
+           MOVE TXN-MINUTES TO TRAIN-MINUTES
+           MOVE TXN-DESTINA TO DESTINA
+           MOVE TXN-STOP-COUNT TO NUMBER-OF-STOPS
+           PERFORM VARYING TXN-STOPS-IDX FROM 1 BY 1
+               UNTIL TXN-STOPS-IDX > TXN-STOP-COUNT
+               MOVE TXN-STOP-STATION (TXN-STOPS-IDX)
+                   TO STOP-STATION (TXN-STOPS-IDX)
+           END-PERFORM
+           COMPUTE TRAIN-RECORD-LENGTH = 21 + (NUMBER-OF-STOPS * 3)
+           REWRITE TRAIN-RECORD
+               INVALID KEY
+                   PERFORM 2910-LOG-FAILURE
+               NOT INVALID KEY
+                   PERFORM 2920-LOG-SUCCESS
+           END-REWRITE.
+
+       2300-APPLY-DELETE.
+           MOVE TXN-TYPE TO TRAIN-TYPE
+           MOVE TXN-HOUR TO TRAIN-HOUR
+           MOVE TXN-MINUTES TO TRAIN-MINUTES
+           DELETE TRAIN-FILE RECORD
+               INVALID KEY
+                   PERFORM 2910-LOG-FAILURE
+               NOT INVALID KEY
+                   PERFORM 2920-LOG-SUCCESS
+           END-DELETE.
+
+       2950-LOG-VALIDATION-FAILURE.
+           MOVE TXN-ACTION TO LOG-ACTION
+           MOVE TXN-TYPE TO LOG-TYPE
+           MOVE TXN-HOUR TO LOG-HOUR
+           MOVE TXN-MINUTES TO LOG-MINUTES
+           MOVE 'REJECTED' TO LOG-RESULT
+           MOVE WS-TXN-REASON TO LOG-REASON
+           WRITE TXN-LOG-RECORD.
+
+       2900-LOG-UNKNOWN-ACTION.
+           MOVE TXN-ACTION TO LOG-ACTION
+           MOVE TXN-TYPE TO LOG-TYPE
+           MOVE TXN-HOUR TO LOG-HOUR
+           MOVE TXN-MINUTES TO LOG-MINUTES
+           MOVE 'FAILED' TO LOG-RESULT
+           MOVE 'UNKNOWN ACTION CODE' TO LOG-REASON
+           WRITE TXN-LOG-RECORD.
+
+       2910-LOG-FAILURE.
+           MOVE TXN-ACTION TO LOG-ACTION
+           MOVE TXN-TYPE TO LOG-TYPE
+           MOVE TXN-HOUR TO LOG-HOUR
+           MOVE TXN-MINUTES TO LOG-MINUTES
+           MOVE 'FAILED' TO LOG-RESULT
+           MOVE WS-TRAIN-STATUS TO LOG-REASON
+           WRITE TXN-LOG-RECORD.
+
+       2920-LOG-SUCCESS.
+           MOVE TXN-ACTION TO LOG-ACTION
+           MOVE TXN-TYPE TO LOG-TYPE
+           MOVE TXN-HOUR TO LOG-HOUR
+           MOVE TXN-MINUTES TO LOG-MINUTES
+           MOVE 'APPLIED' TO LOG-RESULT
+           MOVE SPACES TO LOG-REASON
+           WRITE TXN-LOG-RECORD.
