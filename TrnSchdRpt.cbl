@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TrnSchdRpt.
+       AUTHOR. Pierre.
+
+      *====================================================*
+      * Reads train.dat, sorts the schedule ascending by   *
+      * TRAIN-HOUR/TRAIN-MINUTES and prints a paginated     *
+      * departure board for the platform staff.             *
+      *====================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN-FILE ASSIGN TO 'train.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAIN-KEY.
+
+           SELECT PRINT-FILE ASSIGN TO 'train-board.prt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRAIN-FILE
+           RECORD IS VARYING IN SIZE FROM 21 TO 51 CHARACTERS
+               DEPENDING ON TRAIN-RECORD-LENGTH.
+           COPY TRNREC.
+
+       FD PRINT-FILE.
+       01 PRINT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  TRAIN-RECORD-LENGTH         PIC 9(2) COMP.
+       01  WS-END-OF-FILE              PIC X VALUE 'N'.
+           88 EOF               VALUE 'Y'.
+           88 NOT-EOF           VALUE 'N'.
+
+       01  WS-MAX-TRAINS               PIC 9(4) VALUE 500.
+       01  WS-TRAIN-COUNT               PIC 9(4) VALUE 0.
+
+       01  WS-RECORD-STATUS            PIC X VALUE 'V'.
+           88 VALID-RECORD     VALUE 'V'.
+           88 INVALID-RECORD   VALUE 'I'.
+
+       01  WS-TRAIN-TABLE.
+           05 WS-TRAIN-ENTRY OCCURS 500 TIMES
+               INDEXED BY TBL-IDX.
+               10 WS-TYPE          PIC X(3).
+               10 WS-DEST          PIC X(12).
+               10 WS-HOUR          PIC 99.
+               10 WS-MINUTES       PIC 99.
+       01  WS-ENTRY-TABLE REDEFINES WS-TRAIN-TABLE.
+           05 WS-ENTRY OCCURS 500 TIMES PIC X(19).
+
+       01  WS-SUB                      PIC 9(4).
+       01  WS-SORT-I                   PIC 9(4).
+       01  WS-SORT-J                   PIC 9(4).
+       01  WS-SORT-KEY-HOUR             PIC 99.
+       01  WS-SORT-KEY-MIN              PIC 99.
+       01  WS-HOLD-ENTRY                PIC X(19).
+       01  WS-KEEP-SHIFTING             PIC X VALUE 'N'.
+           88 KEEP-SHIFTING     VALUE 'Y'.
+           88 STOP-SHIFTING     VALUE 'N'.
+
+       01  WS-LINES-PER-PAGE            PIC 9(2) VALUE 20.
+       01  WS-LINE-COUNT                PIC 9(2) VALUE 99.
+       01  WS-PAGE-COUNT                PIC 9(4) VALUE 0.
+
+       01  WS-HEADING-1.
+           05 FILLER                   PIC X(20) VALUE
+               'DEPARTURE BOARD'.
+           05 FILLER                   PIC X(10) VALUE 'PAGE'.
+           05 WS-HEADING-PAGE          PIC ZZZ9.
+
+       01  WS-HEADING-2.
+           05 FILLER                   PIC X(10) VALUE 'TYPE'.
+           05 FILLER                   PIC X(15) VALUE 'DESTINATION'.
+           05 FILLER                   PIC X(10) VALUE 'TIME'.
+
+       01  WS-DETAIL-LINE.
+           05 DL-TYPE                  PIC X(10).
+           05 DL-DEST                  PIC X(15).
+           05 DL-TIME                  PIC X(5).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-TRAINS
+           PERFORM 2000-SORT-TRAINS
+           OPEN OUTPUT PRINT-FILE
+           PERFORM 3000-PRINT-TRAINS
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TRAIN-COUNT
+           CLOSE PRINT-FILE
+           STOP RUN.
+
+       1000-LOAD-TRAINS.
+           OPEN INPUT TRAIN-FILE
+           PERFORM UNTIL EOF
+               READ TRAIN-FILE INTO TRAIN-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM 1100-VALIDATE-TRAIN
+                       IF VALID-RECORD
+                           IF WS-TRAIN-COUNT < WS-MAX-TRAINS
+                               ADD 1 TO WS-TRAIN-COUNT
+                               MOVE TRAIN-TYPE
+                                   TO WS-TYPE (WS-TRAIN-COUNT)
+                               MOVE DESTINA
+                                   TO WS-DEST (WS-TRAIN-COUNT)
+                               MOVE TRAIN-HOUR
+                                   TO WS-HOUR (WS-TRAIN-COUNT)
+                               MOVE TRAIN-MINUTES
+                                   TO WS-MINUTES (WS-TRAIN-COUNT)
+                           ELSE
+                               DISPLAY "WARNING: train.dat exceeds "
+                                   WS-MAX-TRAINS
+                                   " entries; remaining trains "
+                                   "omitted from the board."
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRAIN-FILE.
+
+      * Same field checks as TrnSchd.cbl's 2000-VALIDATE-TRAIN -
+      * a hand-edited bad hour/minute must not reach the printed
+      * board any more than it reaches the job-log display.
+       1100-VALIDATE-TRAIN.
+           SET VALID-RECORD TO TRUE
+           IF TRAIN-HOUR IS NOT NUMERIC
+                   OR TRAIN-HOUR > 23
+               SET INVALID-RECORD TO TRUE
+           ELSE
+               IF TRAIN-MINUTES IS NOT NUMERIC
+                       OR TRAIN-MINUTES > 59
+                   SET INVALID-RECORD TO TRUE
+               ELSE
+                   IF TRAIN-TYPE = SPACES
+                       SET INVALID-RECORD TO TRUE
+                   ELSE
+                       IF NUMBER-OF-STOPS IS NOT NUMERIC
+                               OR NUMBER-OF-STOPS > 10
+                           SET INVALID-RECORD TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Simple insertion sort over the in-memory table -
+      * the schedule is small enough that a SORT verb with
+      * work files would be overkill.
+       2000-SORT-TRAINS.
+           IF WS-TRAIN-COUNT > 1
+               PERFORM VARYING WS-SORT-I FROM 2 BY 1
+                   UNTIL WS-SORT-I > WS-TRAIN-COUNT
+                   MOVE WS-ENTRY (WS-SORT-I) TO WS-HOLD-ENTRY
+                   MOVE WS-HOUR (WS-SORT-I) TO WS-SORT-KEY-HOUR
+                   MOVE WS-MINUTES (WS-SORT-I) TO WS-SORT-KEY-MIN
+                   MOVE WS-SORT-I TO WS-SORT-J
+                   SET KEEP-SHIFTING TO TRUE
+                   PERFORM 2100-SHIFT-UP UNTIL STOP-SHIFTING
+                   MOVE WS-HOLD-ENTRY TO WS-ENTRY (WS-SORT-J)
+               END-PERFORM
+           END-IF.
+
+       2100-SHIFT-UP.
+           IF WS-SORT-J < 2
+               SET STOP-SHIFTING TO TRUE
+           ELSE
+               IF WS-HOUR (WS-SORT-J - 1) > WS-SORT-KEY-HOUR
+                   OR (WS-HOUR (WS-SORT-J - 1) = WS-SORT-KEY-HOUR
+                       AND WS-MINUTES (WS-SORT-J - 1) > WS-SORT-KEY-MIN)
+                   MOVE WS-ENTRY (WS-SORT-J - 1) TO WS-ENTRY (WS-SORT-J)
+                   SUBTRACT 1 FROM WS-SORT-J
+               ELSE
+                   SET STOP-SHIFTING TO TRUE
+               END-IF
+           END-IF.
+
+       3000-PRINT-TRAINS.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 3100-WRITE-PAGE-HEADERS
+           END-IF
+           MOVE WS-TYPE (WS-SUB) TO DL-TYPE
+           MOVE WS-DEST (WS-SUB) TO DL-DEST
+           STRING WS-HOUR (WS-SUB) ':' WS-MINUTES (WS-SUB)
+               DELIMITED BY SIZE INTO DL-TIME
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       3100-WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-HEADING-PAGE
+           IF WS-PAGE-COUNT = 1
+               WRITE PRINT-LINE FROM WS-HEADING-1
+           ELSE
+               WRITE PRINT-LINE FROM WS-HEADING-1
+                   AFTER ADVANCING PAGE
+           END-IF
+           WRITE PRINT-LINE FROM WS-HEADING-2
+           WRITE PRINT-LINE FROM SPACES
+           MOVE 3 TO WS-LINE-COUNT.
