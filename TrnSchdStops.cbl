@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TrnSchdStops.
+       AUTHOR. Pierre.
+
+      *====================================================*
+      * Reads train.dat and lists each intermediate stop    *
+      * for every train, so schedule planning no longer has *
+      * to look the stop list up in the paper binder.        *
+      *====================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN-FILE ASSIGN TO 'train.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAIN-KEY.
+
+           SELECT PRINT-FILE ASSIGN TO 'train-stops.prt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRAIN-FILE
+           RECORD IS VARYING IN SIZE FROM 21 TO 51 CHARACTERS
+               DEPENDING ON TRAIN-RECORD-LENGTH.
+           COPY TRNREC.
+
+       FD PRINT-FILE.
+       01 PRINT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  TRAIN-RECORD-LENGTH         PIC 9(2) COMP.
+       01  WS-END-OF-FILE              PIC X VALUE 'N'.
+           88 EOF               VALUE 'Y'.
+           88 NOT-EOF           VALUE 'N'.
+
+       01  WS-RECORD-STATUS            PIC X VALUE 'V'.
+           88 VALID-RECORD     VALUE 'V'.
+           88 INVALID-RECORD   VALUE 'I'.
+
+       01  WS-HEADER-LINE.
+           05 FILLER                   PIC X(10) VALUE 'TRAIN'.
+           05 FILLER                   PIC X(15) VALUE 'DESTINATION'.
+           05 FILLER                   PIC X(10) VALUE 'TIME'.
+           05 FILLER                   PIC X(20) VALUE
+               'INTERMEDIATE STOPS'.
+
+       01  WS-STOPS-POINTER            PIC 9(3).
+
+       01  WS-DETAIL-LINE.
+           05 DL-TYPE                  PIC X(10).
+           05 DL-DEST                  PIC X(15).
+           05 DL-TIME                  PIC X(10).
+           05 DL-STOPS                 PIC X(45).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TRAIN-FILE
+           OPEN OUTPUT PRINT-FILE
+           WRITE PRINT-LINE FROM WS-HEADER-LINE
+           WRITE PRINT-LINE FROM SPACES
+           PERFORM UNTIL EOF
+               PERFORM 1000-READ-TRAIN
+               IF NOT-EOF
+                   PERFORM 1100-VALIDATE-TRAIN
+                   IF VALID-RECORD
+                       PERFORM 2000-WRITE-STOPS-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE TRAIN-FILE
+           CLOSE PRINT-FILE
+           STOP RUN.
+
+       1000-READ-TRAIN.
+           READ TRAIN-FILE INTO TRAIN-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+
+      * Same field checks as TrnSchd.cbl's 2000-VALIDATE-TRAIN - a
+      * corrupted NUMBER-OF-STOPS must not be used to drive the
+      * stops-list loop below, since it walks outside the OCCURS
+      * 0 TO 10 bound of the copybook's intermediate-stops table.
+       1100-VALIDATE-TRAIN.
+           SET VALID-RECORD TO TRUE
+           IF TRAIN-HOUR IS NOT NUMERIC
+                   OR TRAIN-HOUR > 23
+               SET INVALID-RECORD TO TRUE
+           ELSE
+               IF TRAIN-MINUTES IS NOT NUMERIC
+                       OR TRAIN-MINUTES > 59
+                   SET INVALID-RECORD TO TRUE
+               ELSE
+                   IF TRAIN-TYPE = SPACES
+                       SET INVALID-RECORD TO TRUE
+                   ELSE
+                       IF NUMBER-OF-STOPS IS NOT NUMERIC
+                               OR NUMBER-OF-STOPS > 10
+                           SET INVALID-RECORD TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2000-WRITE-STOPS-LINE.
+           MOVE TRAIN-TYPE TO DL-TYPE
+           MOVE DESTINA TO DL-DEST
+           STRING TRAIN-HOUR ':' TRAIN-MINUTES
+               DELIMITED BY SIZE INTO DL-TIME
+           MOVE SPACES TO DL-STOPS
+           IF NUMBER-OF-STOPS = 0
+               MOVE 'NONE (DIRECT)' TO DL-STOPS
+           ELSE
+               MOVE 1 TO WS-STOPS-POINTER
+               PERFORM VARYING STOPS-IDX FROM 1 BY 1
+                   UNTIL STOPS-IDX > NUMBER-OF-STOPS
+                   STRING STOP-STATION (STOPS-IDX) ' '
+                       DELIMITED BY SIZE INTO DL-STOPS
+                       WITH POINTER WS-STOPS-POINTER
+               END-PERFORM
+           END-IF
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE.
