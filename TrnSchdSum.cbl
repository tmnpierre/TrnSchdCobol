@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TrnSchdSum.
+       AUTHOR. Pierre.
+
+      *====================================================*
+      * Reads train.dat, groups by DESTINA with a control    *
+      * break and reports how many trains run to each        *
+      * destination, the first/last departure of the day,    *
+      * and flags any gap between consecutive departures to  *
+      * the same destination bigger than 60 minutes.          *
+      *====================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAIN-FILE ASSIGN TO 'train.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAIN-KEY.
+
+           SELECT PRINT-FILE ASSIGN TO 'train-dest-summary.prt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRAIN-FILE
+           RECORD IS VARYING IN SIZE FROM 21 TO 51 CHARACTERS
+               DEPENDING ON TRAIN-RECORD-LENGTH.
+           COPY TRNREC.
+
+       FD PRINT-FILE.
+       01 PRINT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  TRAIN-RECORD-LENGTH          PIC 9(2) COMP.
+       01  WS-END-OF-FILE               PIC X VALUE 'N'.
+           88 EOF               VALUE 'Y'.
+           88 NOT-EOF           VALUE 'N'.
+
+       01  WS-RECORD-STATUS             PIC X VALUE 'V'.
+           88 VALID-RECORD      VALUE 'V'.
+           88 INVALID-RECORD    VALUE 'I'.
+
+       01  WS-MAX-TRAINS                PIC 9(4) VALUE 500.
+       01  WS-TRAIN-COUNT               PIC 9(4) VALUE 0.
+       01  WS-TRAIN-TABLE.
+           05 WS-TRAIN-ENTRY OCCURS 500 TIMES
+               INDEXED BY TBL-IDX.
+               10 WS-DEST           PIC X(12).
+               10 WS-HOUR           PIC 99.
+               10 WS-MINUTES        PIC 99.
+               10 WS-TOTAL-MIN      PIC 9(4).
+       01  WS-ENTRY-TABLE REDEFINES WS-TRAIN-TABLE.
+           05 WS-ENTRY OCCURS 500 TIMES PIC X(20).
+
+       01  WS-SUB                       PIC 9(4).
+       01  WS-SORT-I                    PIC 9(4).
+       01  WS-SORT-J                    PIC 9(4).
+       01  WS-SORT-KEY-DEST             PIC X(12).
+       01  WS-SORT-KEY-TOTAL            PIC 9(4).
+       01  WS-HOLD-ENTRY                PIC X(20).
+       01  WS-KEEP-SHIFTING             PIC X VALUE 'N'.
+           88 KEEP-SHIFTING     VALUE 'Y'.
+           88 STOP-SHIFTING     VALUE 'N'.
+
+       01  WS-PREV-DEST                 PIC X(12) VALUE SPACES.
+       01  WS-FIRST-GROUP               PIC X VALUE 'Y'.
+           88 FIRST-GROUP        VALUE 'Y'.
+           88 NOT-FIRST-GROUP    VALUE 'N'.
+       01  WS-GROUP-COUNT               PIC 9(4) VALUE 0.
+       01  WS-GROUP-FIRST-HOUR          PIC 99.
+       01  WS-GROUP-FIRST-MIN           PIC 99.
+       01  WS-GROUP-LAST-HOUR           PIC 99.
+       01  WS-GROUP-LAST-MIN            PIC 99.
+       01  WS-PREV-TOTAL-MIN            PIC 9(4).
+       01  WS-GAP-MINUTES               PIC S9(4).
+
+       01  WS-HEADER-LINE.
+           05 FILLER                    PIC X(15) VALUE 'DESTINATION'.
+           05 FILLER                    PIC X(8)  VALUE 'TRAINS'.
+           05 FILLER                    PIC X(8)  VALUE 'FIRST'.
+           05 FILLER                    PIC X(8)  VALUE 'LAST'.
+
+       01  WS-SUMMARY-LINE.
+           05 SL-DEST                   PIC X(15).
+           05 SL-COUNT                  PIC ZZZ9.
+           05 FILLER                    PIC X(4) VALUE SPACES.
+           05 SL-FIRST                  PIC X(5).
+           05 FILLER                    PIC X(3) VALUE SPACES.
+           05 SL-LAST                   PIC X(5).
+
+       01  WS-EXCEPTION-LINE.
+           05 FILLER                    PIC X(10) VALUE
+               '  GAP: '.
+           05 EL-DEST                   PIC X(15).
+           05 EL-TEXT                   PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-TRAINS
+           PERFORM 2000-SORT-TRAINS
+           OPEN OUTPUT PRINT-FILE
+           WRITE PRINT-LINE FROM WS-HEADER-LINE
+           WRITE PRINT-LINE FROM SPACES
+           PERFORM 3000-CONTROL-BREAK
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TRAIN-COUNT
+           IF WS-GROUP-COUNT > 0
+               PERFORM 3500-WRITE-GROUP-SUMMARY
+           END-IF
+           CLOSE PRINT-FILE
+           STOP RUN.
+
+       1000-LOAD-TRAINS.
+           OPEN INPUT TRAIN-FILE
+           PERFORM UNTIL EOF
+               READ TRAIN-FILE INTO TRAIN-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM 1100-VALIDATE-TRAIN
+                       IF VALID-RECORD
+                           IF WS-TRAIN-COUNT < WS-MAX-TRAINS
+                               ADD 1 TO WS-TRAIN-COUNT
+                               MOVE DESTINA
+                                   TO WS-DEST (WS-TRAIN-COUNT)
+                               MOVE TRAIN-HOUR
+                                   TO WS-HOUR (WS-TRAIN-COUNT)
+                               MOVE TRAIN-MINUTES
+                                   TO WS-MINUTES (WS-TRAIN-COUNT)
+                               COMPUTE WS-TOTAL-MIN (WS-TRAIN-COUNT) =
+                                   (TRAIN-HOUR * 60) + TRAIN-MINUTES
+                           ELSE
+                               DISPLAY "WARNING: train.dat exceeds "
+                                   WS-MAX-TRAINS
+                                   " entries; remaining trains "
+                                   "omitted from the summary."
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRAIN-FILE.
+
+      * Same field checks as TrnSchd.cbl's 2000-VALIDATE-TRAIN - a
+      * corrupted TRAIN-HOUR/TRAIN-MINUTES must not reach the sort
+      * key or gap-exception arithmetic below.
+       1100-VALIDATE-TRAIN.
+           SET VALID-RECORD TO TRUE
+           IF TRAIN-HOUR IS NOT NUMERIC
+                   OR TRAIN-HOUR > 23
+               SET INVALID-RECORD TO TRUE
+           ELSE
+               IF TRAIN-MINUTES IS NOT NUMERIC
+                       OR TRAIN-MINUTES > 59
+                   SET INVALID-RECORD TO TRUE
+               ELSE
+                   IF TRAIN-TYPE = SPACES
+                       SET INVALID-RECORD TO TRUE
+                   ELSE
+                       IF NUMBER-OF-STOPS IS NOT NUMERIC
+                               OR NUMBER-OF-STOPS > 10
+                           SET INVALID-RECORD TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Insertion sort on DESTINA then time-of-day, same pattern
+      * as the sorted departure board - small table, no need for
+      * the SORT verb and work files.
+       2000-SORT-TRAINS.
+           IF WS-TRAIN-COUNT > 1
+               PERFORM VARYING WS-SORT-I FROM 2 BY 1
+                   UNTIL WS-SORT-I > WS-TRAIN-COUNT
+                   MOVE WS-ENTRY (WS-SORT-I) TO WS-HOLD-ENTRY
+                   MOVE WS-DEST (WS-SORT-I) TO WS-SORT-KEY-DEST
+                   MOVE WS-TOTAL-MIN (WS-SORT-I) TO WS-SORT-KEY-TOTAL
+                   MOVE WS-SORT-I TO WS-SORT-J
+                   SET KEEP-SHIFTING TO TRUE
+                   PERFORM 2100-SHIFT-UP UNTIL STOP-SHIFTING
+                   MOVE WS-HOLD-ENTRY TO WS-ENTRY (WS-SORT-J)
+               END-PERFORM
+           END-IF.
+
+       2100-SHIFT-UP.
+           IF WS-SORT-J < 2
+               SET STOP-SHIFTING TO TRUE
+           ELSE
+               IF WS-DEST (WS-SORT-J - 1) > WS-SORT-KEY-DEST
+                   OR (WS-DEST (WS-SORT-J - 1) = WS-SORT-KEY-DEST
+                       AND WS-TOTAL-MIN (WS-SORT-J - 1)
+                           > WS-SORT-KEY-TOTAL)
+                   MOVE WS-ENTRY (WS-SORT-J - 1) TO WS-ENTRY (WS-SORT-J)
+                   SUBTRACT 1 FROM WS-SORT-J
+               ELSE
+                   SET STOP-SHIFTING TO TRUE
+               END-IF
+           END-IF.
+
+       3000-CONTROL-BREAK.
+           IF FIRST-GROUP OR WS-DEST (WS-SUB) NOT = WS-PREV-DEST
+               IF WS-GROUP-COUNT > 0
+                   PERFORM 3500-WRITE-GROUP-SUMMARY
+               END-IF
+               PERFORM 3600-START-GROUP
+           ELSE
+               COMPUTE WS-GAP-MINUTES =
+                   WS-TOTAL-MIN (WS-SUB) - WS-PREV-TOTAL-MIN
+               IF WS-GAP-MINUTES > 60
+                   PERFORM 3700-WRITE-GAP-EXCEPTION
+               END-IF
+               ADD 1 TO WS-GROUP-COUNT
+               MOVE WS-HOUR (WS-SUB) TO WS-GROUP-LAST-HOUR
+               MOVE WS-MINUTES (WS-SUB) TO WS-GROUP-LAST-MIN
+           END-IF
+           MOVE WS-TOTAL-MIN (WS-SUB) TO WS-PREV-TOTAL-MIN.
+
+       3500-WRITE-GROUP-SUMMARY.
+           MOVE WS-PREV-DEST TO SL-DEST
+           MOVE WS-GROUP-COUNT TO SL-COUNT
+           STRING WS-GROUP-FIRST-HOUR ':' WS-GROUP-FIRST-MIN
+               DELIMITED BY SIZE INTO SL-FIRST
+           STRING WS-GROUP-LAST-HOUR ':' WS-GROUP-LAST-MIN
+               DELIMITED BY SIZE INTO SL-LAST
+           WRITE PRINT-LINE FROM WS-SUMMARY-LINE
+           MOVE 0 TO WS-GROUP-COUNT.
+
+       3600-START-GROUP.
+           SET NOT-FIRST-GROUP TO TRUE
+           MOVE WS-DEST (WS-SUB) TO WS-PREV-DEST
+           MOVE 1 TO WS-GROUP-COUNT
+           MOVE WS-HOUR (WS-SUB) TO WS-GROUP-FIRST-HOUR
+           MOVE WS-MINUTES (WS-SUB) TO WS-GROUP-FIRST-MIN
+           MOVE WS-HOUR (WS-SUB) TO WS-GROUP-LAST-HOUR
+           MOVE WS-MINUTES (WS-SUB) TO WS-GROUP-LAST-MIN.
+
+       3700-WRITE-GAP-EXCEPTION.
+           MOVE WS-PREV-DEST TO EL-DEST
+           STRING 'gap of ' WS-GAP-MINUTES ' minutes before '
+               WS-HOUR (WS-SUB) ':' WS-MINUTES (WS-SUB)
+               DELIMITED BY SIZE INTO EL-TEXT
+           WRITE PRINT-LINE FROM WS-EXCEPTION-LINE.
