@@ -0,0 +1,16 @@
+      *====================================================*
+      * DELAYREC - Delay/disruption record layout           *
+      * (delay-log.dat) overlaid onto the base schedule to   *
+      * show actual/estimated departure time and status.     *
+      *====================================================*
+       01 DELAY-RECORD.
+           05 DELAY-TRAIN-TYPE        PIC X(3).
+           05 DELAY-TRAIN-TIME.
+               10 DELAY-TRAIN-HOUR    PIC 99.
+               10 DELAY-TRAIN-MINUTES PIC 99.
+           05 DELAY-MINUTES           PIC 9(3).
+           05 DELAY-REASON-CODE       PIC X(4).
+           05 DELAY-STATUS            PIC X(9).
+               88 DELAY-ON-TIME       VALUE 'ON-TIME'.
+               88 DELAY-IS-DELAYED    VALUE 'DELAYED'.
+               88 DELAY-CANCELLED     VALUE 'CANCELLED'.
