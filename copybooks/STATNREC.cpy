@@ -0,0 +1,7 @@
+      *====================================================*
+      * STATNREC - Station master record layout            *
+      * (station.dat) used to validate DESTINA codes.       *
+      *====================================================*
+       01 STATION-RECORD.
+           05 STATION-CODE        PIC X(4).
+           05 STATION-NAME        PIC X(12).
