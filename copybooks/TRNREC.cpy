@@ -0,0 +1,20 @@
+      *====================================================*
+      * TRNREC - Shared TRAIN-RECORD layout for train.dat  *
+      * Copied into every program that reads or writes the *
+      * train schedule file so the layout only lives once. *
+      *====================================================*
+      * TRAIN-KEY is a contiguous group so it can be used as the
+      * indexed file's RECORD KEY (TRAIN-TYPE + TRAIN-TIME) - see
+      * TrnSchdLkp.cbl for a direct-lookup reader.
+       01 TRAIN-RECORD.
+           05 TRAIN-KEY.
+               10 TRAIN-TYPE          PIC X(3).
+               10 TRAIN-TIME.
+                   15 TRAIN-HOUR      PIC 99.
+                   15 TRAIN-MINUTES   PIC 99.
+           05 DESTINA             PIC X(12).
+           05 NUMBER-OF-STOPS     PIC 9(2).
+           05 INTERMEDIATE-STOPS  OCCURS 0 TO 10 TIMES
+                                  DEPENDING ON NUMBER-OF-STOPS
+                                  INDEXED BY STOPS-IDX.
+               10 STOP-STATION    PIC X(3).
